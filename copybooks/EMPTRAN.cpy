@@ -0,0 +1,20 @@
+      *****************************************************
+      *  ETR-RECORD - EMPLOYEE MASTER MAINTENANCE
+      *  TRANSACTION LAYOUT (ADD/CHANGE/DELETE/INQUIRE)
+      *****************************************************
+       01  ETR-RECORD.
+           05  ETR-TRANS-CODE           PIC X(1).
+               88  ETR-ADD              VALUE "A".
+               88  ETR-CHANGE           VALUE "C".
+               88  ETR-DELETE           VALUE "D".
+               88  ETR-INQUIRE          VALUE "I".
+           05  ETR-ID                   PIC X(6).
+           05  ETR-NAME.
+               10  ETR-FNAME            PIC X(15).
+               10  ETR-LNAME            PIC X(15).
+           05  ETR-DEPT                 PIC X(4).
+           05  ETR-HOURLY-RATE          PIC 9(3)V99.
+           05  ETR-OT-RATE              PIC 9V99.
+           05  ETR-REWARD               PIC V99.
+           05  ETR-HOURS                PIC 9(3).
+           05  ETR-FILING-STATUS        PIC X(1).

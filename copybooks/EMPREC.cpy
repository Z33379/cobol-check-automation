@@ -0,0 +1,24 @@
+      *****************************************************
+      *  EMP-RECORD - EMPLOYEE MASTER / PAYROLL WORK RECORD
+      *****************************************************
+       01  EMP-RECORD.
+           05  EMP-ID                   PIC X(6).
+           05  EMP-NAME.
+               10  EMP-FNAME            PIC X(15).
+               10  EMP-LNAME            PIC X(15).
+           05  EMP-DEPT                 PIC X(4).
+           05  EMP-STATUS               PIC X(1) VALUE "A".
+               88  EMP-ACTIVE           VALUE "A".
+               88  EMP-TERMINATED       VALUE "T".
+           05  EMP-HOURLY-RATE          PIC 9(3)V99.
+           05  EMP-OT-RATE              PIC 9V99.
+           05  EMP-REWARD               PIC V99.
+           05  EMP-HOURS                PIC 9(3).
+           05  EMP-FILING-STATUS        PIC X(1).
+           05  EMP-PAY-WEEK             PIC 9(7)V99.
+           05  EMP-PAY-MONTH            PIC 9(7)V99.
+           05  EMP-PAY-YTD              PIC 9(8)V99.
+           05  EMP-FED-TAX              PIC 9(6)V99.
+           05  EMP-STATE-TAX            PIC 9(6)V99.
+           05  EMP-FICA                 PIC 9(6)V99.
+           05  EMP-NET-PAY              PIC 9(7)V99.

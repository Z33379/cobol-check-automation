@@ -1,39 +1,629 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. EMPPAY.
          AUTHOR. ASHIS KUMAR NAIK.
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS MST-ID
+                 FILE STATUS IS WS-EMP-FILE-STATUS.
+             SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REG-FILE-STATUS.
+             SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-EXC-FILE-STATUS.
+             SELECT YTD-MASTER-FILE ASSIGN TO "YTDMAST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS YTD-ID
+                 FILE STATUS IS WS-YTD-FILE-STATUS.
+             SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CHK-FILE-STATUS.
+             SELECT TAX-TABLE-FILE ASSIGN TO "TAXTAB"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-TAX-FILE-STATUS.
+             SELECT OT-SCHEDULE-FILE ASSIGN TO "OTSCHED"
+                 ORGANIZATION IS SEQUENTIAL
+                 FILE STATUS IS WS-OT-FILE-STATUS.
+             SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-GL-FILE-STATUS.
+             SELECT AUDIT-HISTORY-FILE ASSIGN TO "AUDITHST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUD-FILE-STATUS.
+             SELECT DEPT-SORT-WORK-FILE ASSIGN TO "DEPTSORT".
+             SELECT SORTED-MASTER-FILE ASSIGN TO "SRTMAST"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SRT-FILE-STATUS.
          DATA DIVISION.
+         FILE SECTION.
+         FD  EMPLOYEE-MASTER-FILE
+             LABEL RECORDS ARE STANDARD.
+             COPY EMPREC REPLACING LEADING ==EMP-== BY ==MST-==.
+         SD  DEPT-SORT-WORK-FILE.
+             COPY EMPREC REPLACING LEADING ==EMP-== BY ==SRW-==.
+         FD  SORTED-MASTER-FILE
+             LABEL RECORDS ARE STANDARD.
+             COPY EMPREC REPLACING LEADING ==EMP-== BY ==SRT-==.
+         FD  PAYROLL-REGISTER-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  PR-HEADING-1.
+             05  FILLER               PIC X(40)
+                 VALUE "ACME MFG CO. - WEEKLY PAYROLL REGISTER".
+             05  FILLER               PIC X(6)  VALUE SPACES.
+             05  FILLER               PIC X(5)  VALUE "PAGE ".
+             05  PR-H1-PAGE           PIC ZZ9.
+         01  PR-HEADING-2.
+             05  FILLER               PIC X(20)
+                 VALUE "PAY PERIOD ENDING: ".
+             05  PR-H2-DATE           PIC 9(4)/99/99.
+         01  PR-COLUMN-HEADING.
+             05  FILLER               PIC X(6)  VALUE "DEPT".
+             05  FILLER               PIC X(30) VALUE "EMPLOYEE NAME".
+             05  FILLER               PIC X(8)  VALUE "HOURS".
+             05  FILLER               PIC X(9)  VALUE "RATE".
+             05  FILLER               PIC X(8)  VALUE "OT RATE".
+             05  FILLER               PIC X(14) VALUE "GROSS WEEK".
+             05  FILLER               PIC X(14) VALUE "GROSS MONTH".
+             05  FILLER               PIC X(14) VALUE "YTD GROSS".
+             05  FILLER               PIC X(11) VALUE "FED TAX".
+             05  FILLER               PIC X(11) VALUE "STATE TAX".
+             05  FILLER               PIC X(9)  VALUE "FICA".
+             05  FILLER               PIC X(12) VALUE "NET PAY".
+         01  PR-DETAIL-LINE.
+             05  PR-DTL-DEPT          PIC X(6).
+             05  PR-DTL-NAME          PIC X(30).
+             05  PR-DTL-HOURS         PIC ZZ9      BLANK WHEN ZERO.
+             05  FILLER               PIC X(5).
+             05  PR-DTL-RATE          PIC ZZZ9.99.
+             05  FILLER               PIC X(2).
+             05  PR-DTL-OT-RATE       PIC 9.99.
+             05  FILLER               PIC X(5).
+             05  PR-DTL-PAY-WEEK      PIC Z,ZZZ,ZZ9.99.
+             05  FILLER               PIC X(2).
+             05  PR-DTL-PAY-MONTH     PIC Z,ZZZ,ZZ9.99.
+             05  FILLER               PIC X(2).
+             05  PR-DTL-PAY-YTD       PIC ZZ,ZZZ,ZZ9.99.
+             05  FILLER               PIC X(2).
+             05  PR-DTL-FED-TAX       PIC ZZZ,ZZ9.99.
+             05  FILLER               PIC X(1).
+             05  PR-DTL-STATE-TAX     PIC ZZZ,ZZ9.99.
+             05  FILLER               PIC X(1).
+             05  PR-DTL-FICA          PIC ZZZ,ZZ9.99.
+             05  FILLER               PIC X(1).
+             05  PR-DTL-NET-PAY       PIC Z,ZZZ,ZZ9.99.
+         01  PR-DEPT-SUBTOTAL-LINE.
+             05  FILLER               PIC X(15)
+                 VALUE "DEPT SUBTOTAL:".
+             05  PR-DST-DEPT          PIC X(4).
+             05  FILLER               PIC X(9)  VALUE SPACES.
+             05  PR-DST-PAY-WEEK      PIC ZZ,ZZZ,ZZ9.99.
+             05  FILLER               PIC X(3).
+             05  PR-DST-PAY-MONTH     PIC ZZZ,ZZZ,ZZ9.99.
+         01  PR-TOTAL-LINE.
+             05  FILLER               PIC X(30)
+                 VALUE "GRAND TOTAL - ALL EMPLOYEES".
+             05  FILLER               PIC X(23) VALUE SPACES.
+             05  PR-TOT-PAY-WEEK      PIC ZZ,ZZZ,ZZ9.99.
+             05  FILLER               PIC X(3).
+             05  PR-TOT-PAY-MONTH     PIC ZZZ,ZZZ,ZZ9.99.
+         FD  EXCEPTION-REPORT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  EX-HEADING-LINE.
+             05  FILLER               PIC X(6)  VALUE "EMP ID".
+             05  FILLER               PIC X(2).
+             05  FILLER               PIC X(30) VALUE "EMPLOYEE NAME".
+             05  FILLER               PIC X(4)  VALUE "RSN".
+             05  FILLER               PIC X(2).
+             05  FILLER               PIC X(45) VALUE "REASON".
+         01  EX-DETAIL-LINE.
+             05  EX-EMP-ID            PIC X(6).
+             05  FILLER               PIC X(2).
+             05  EX-EMP-NAME          PIC X(30).
+             05  EX-REASON-CODE       PIC X(4).
+             05  FILLER               PIC X(2).
+             05  EX-REASON-TEXT       PIC X(45).
+         FD  YTD-MASTER-FILE
+             LABEL RECORDS ARE STANDARD.
+             COPY EMPREC REPLACING LEADING ==EMP-== BY ==YTD-==.
+         FD  CHECKPOINT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  CHECKPOINT-RECORD.
+             05  CHK-LAST-EMP-ID          PIC X(6).
+             05  CHK-REC-COUNTER          PIC 9(4).
+             05  CHK-ACCEPT-COUNT         PIC 9(4).
+             05  CHK-REJECT-COUNT         PIC 9(4).
+             05  CHK-TOTAL-PAY-WEEK       PIC 9(8)V99.
+             05  CHK-TOTAL-PAY-MONTH      PIC 9(9)V99.
+             05  CHK-PAGE-NUMBER          PIC 9(3).
+             05  CHK-PREV-DEPT            PIC X(4).
+             05  CHK-DEPT-TOTAL-PAY-WEEK  PIC 9(8)V99.
+             05  CHK-DEPT-TOTAL-PAY-MONTH PIC 9(9)V99.
+             05  CHK-DEPT-TOTAL-EMPLR-TAX PIC 9(8)V99.
+             05  CHK-LINE-COUNT           PIC 9(3).
+         FD  TAX-TABLE-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  TAX-TABLE-RECORD.
+             05  TT-FILING-STATUS     PIC X(1).
+             05  TT-BRACKET-UPPER     PIC 9(7)V99.
+             05  TT-FED-RATE          PIC V999.
+             05  TT-STATE-RATE        PIC V999.
+             05  TT-FICA-RATE         PIC V999.
+         FD  OT-SCHEDULE-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  OT-SCHEDULE-RECORD.
+             05  OTS-UP-TO            PIC 9(3).
+             05  OTS-MULTIPLIER       PIC 9V99.
+         FD  GL-EXTRACT-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  GL-EXTRACT-RECORD.
+             05  GL-COST-CENTER       PIC X(4).
+             05  GL-ACCOUNT-NUMBER    PIC X(6).
+             05  GL-DEBIT-AMOUNT      PIC 9(9)V99.
+             05  GL-CREDIT-AMOUNT     PIC 9(9)V99.
+             05  GL-DESCRIPTION       PIC X(30).
+             05  GL-PERIOD-END-DATE   PIC 9(8).
+         FD  AUDIT-HISTORY-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  AUDIT-HISTORY-RECORD.
+             05  AH-RUN-DATE           PIC 9(8).
+             05  AH-EMP-COUNT          PIC 9(4).
+             05  AH-TOTAL-PAY-WEEK     PIC 9(8)V99.
+             05  AH-TOTAL-PAY-MONTH    PIC 9(9)V99.
          WORKING-STORAGE SECTION.
-         77 REC-COUNTER PIC 9(1).
-         01 EMP-RECORD.
-            05 EMP-NAME.
-                 10 EMP-FNAME PIC X(15) VALUE 'FRANCISCO'.
-                 10 EMP-LNAME PIC X(15).
-            05 EMP-HOURLY-RATE PIC 9(3)V99.
-            05 EMP-OT-RATE PIC V99.
-            05 EMP-REWARD PIC V99.
-            05 EMP-HOURS PIC 9(3).
-            05 EMP-PAY-WEEK PIC 9(7)V99.
-            05 EMP-PAY-MONTH PIC 9(7)V99.
+         77 REC-COUNTER PIC 9(4).
+         01 WS-EMP-FILE-STATUS PIC X(2).
+         01 WS-REG-FILE-STATUS PIC X(2).
+         01 WS-EXC-FILE-STATUS PIC X(2).
+         01 WS-YTD-FILE-STATUS PIC X(2).
+         01 WS-CHK-FILE-STATUS PIC X(2).
+         01 WS-SRT-FILE-STATUS PIC X(2).
+         01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+            88 MASTER-EOF VALUE "Y".
+         01 WS-YTD-FOUND-SWITCH PIC X(1) VALUE "N".
+            88 YTD-RECORD-FOUND VALUE "Y".
+         01 WS-RESTART-SWITCH PIC X(1) VALUE "N".
+            88 RESTART-IN-PROGRESS VALUE "Y".
+         01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 5.
+         01 WS-RESTART-COUNTER PIC 9(4) VALUE ZERO.
+         01 WS-SKIP-SUB PIC 9(4).
+         01 WS-RESTART-VALIDATE-ID PIC X(6) VALUE SPACES.
+         01 WS-RESTART-CARRY.
+            05  WS-RESTART-LAST-EMP-ID          PIC X(6) VALUE SPACES.
+            05  WS-RESTART-ACCEPT-COUNT        PIC 9(4) VALUE ZERO.
+            05  WS-RESTART-REJECT-COUNT        PIC 9(4) VALUE ZERO.
+            05  WS-RESTART-TOTAL-PAY-WEEK      PIC 9(8)V99 VALUE ZERO.
+            05  WS-RESTART-TOTAL-PAY-MONTH     PIC 9(9)V99 VALUE ZERO.
+            05  WS-RESTART-PAGE-NUMBER         PIC 9(3) VALUE ZERO.
+            05  WS-RESTART-PREV-DEPT           PIC X(4) VALUE SPACES.
+            05  WS-RESTART-DEPT-TOTAL-PAY-WEEK PIC 9(8)V99 VALUE ZERO.
+            05  WS-RESTART-DEPT-TOTAL-PAY-MO   PIC 9(9)V99 VALUE ZERO.
+            05  WS-RESTART-DEPT-TOTAL-EMPLR-TX PIC 9(8)V99 VALUE ZERO.
+            05  WS-RESTART-LINE-COUNT          PIC 9(3) VALUE ZERO.
+         01 WS-TAX-FILE-STATUS PIC X(2).
+         01 WS-TAX-TABLE-COUNT PIC 9(3) VALUE ZERO.
+         01 WS-TAX-SUB PIC 9(3).
+         01 WS-GL-FILE-STATUS PIC X(2).
+         01 WS-GL-ACCOUNTS.
+            05  WS-GL-LABOR-ACCOUNT    PIC X(6) VALUE "500100".
+            05  WS-GL-TAX-ACCOUNT      PIC X(6) VALUE "500200".
+            05  WS-GL-CLEARING-ACCOUNT PIC X(6) VALUE "500900".
+            05  WS-GL-CREDIT-TOTAL     PIC 9(9)V99.
+         01 WS-DEPT-CONTROL.
+            05  WS-PREV-DEPT           PIC X(4) VALUE SPACES.
+            05  WS-FIRST-EMP-SWITCH    PIC X(1) VALUE "Y".
+                88 FIRST-EMPLOYEE VALUE "Y".
+            05  WS-DEPT-TOTAL-PAY-WEEK    PIC 9(8)V99 VALUE ZERO.
+            05  WS-DEPT-TOTAL-PAY-MONTH   PIC 9(9)V99 VALUE ZERO.
+            05  WS-DEPT-TOTAL-EMPLR-TAX   PIC 9(8)V99 VALUE ZERO.
+         01 WS-AUD-FILE-STATUS PIC X(2).
+         01 WS-VARIANCE-THRESHOLD-PCT PIC 9(3)V99 VALUE 010.00.
+         01 WS-PRIOR-RUN-SWITCH PIC X(1) VALUE "N".
+            88 PRIOR-RUN-FOUND VALUE "Y".
+         01 WS-PRIOR-RUN.
+            05  WS-PRIOR-EMP-COUNT        PIC 9(4) VALUE ZERO.
+            05  WS-PRIOR-TOTAL-PAY-WEEK   PIC 9(8)V99 VALUE ZERO.
+            05  WS-PRIOR-TOTAL-PAY-MONTH  PIC 9(9)V99 VALUE ZERO.
+         01 WS-VARIANCE-CALC.
+            05  WS-VARIANCE-AMOUNT        PIC S9(9)V99.
+            05  WS-VARIANCE-PCT           PIC S9(5)V99.
+            05  WS-MONTH-VARIANCE-AMOUNT  PIC S9(9)V99.
+            05  WS-MONTH-VARIANCE-PCT     PIC S9(5)V99.
+            05  WS-COUNT-VARIANCE-AMOUNT  PIC S9(5).
+            05  WS-COUNT-VARIANCE-PCT     PIC S9(5)V99.
+         01 WS-TAX-MATCH-SWITCH PIC X(1) VALUE "N".
+            88 TAX-BRACKET-FOUND VALUE "Y".
+         01 WS-TAX-TABLE.
+            05  WS-TAX-ENTRY OCCURS 50 TIMES.
+                10  WS-TT-FILING-STATUS  PIC X(1).
+                10  WS-TT-BRACKET-UPPER  PIC 9(7)V99.
+                10  WS-TT-FED-RATE       PIC V999.
+                10  WS-TT-STATE-RATE     PIC V999.
+                10  WS-TT-FICA-RATE      PIC V999.
+         01 WS-EDIT-SWITCH PIC X(1) VALUE "N".
+            88 RECORD-REJECTED VALUE "Y".
+         01 WS-ACCEPT-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-REJECT-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-OT-FILE-STATUS PIC X(2).
+         01 WS-OT-TABLE-COUNT PIC 9 VALUE ZERO.
+         01 WS-OT-SCHEDULE-TABLE.
+            05  WS-OT-TIER OCCURS 9 TIMES.
+                10  WS-OT-UP-TO       PIC 9(3).
+                10  WS-OT-MULTIPLIER  PIC 9V99.
+         01 WS-OT-CALC.
+            05  WS-OT-SUB             PIC 9.
+            05  WS-OT-HIGH-TIER       PIC 9.
+            05  WS-PRIOR-TIER-LIMIT   PIC 9(3).
+            05  WS-TIER-HOURS         PIC S9(3).
+            05  WS-GROSS-ACCUM        PIC 9(7)V99.
+         01 WS-REPORT-CONTROL.
+            05  WS-LINE-COUNT         PIC 9(3) VALUE ZERO.
+            05  WS-LINES-PER-PAGE     PIC 9(3) VALUE 20.
+            05  WS-PAGE-NUMBER        PIC 9(3) VALUE ZERO.
+            05  WS-PAY-PERIOD-END     PIC 9(8).
+            05  WS-TOTAL-PAY-WEEK     PIC 9(8)V99 VALUE ZERO.
+            05  WS-TOTAL-PAY-MONTH    PIC 9(9)V99 VALUE ZERO.
+         COPY EMPREC.
          PROCEDURE DIVISION.
             PERFORM INITIALIZATION.
-            PERFORM PAYMENT-WEEKLY.
-            PERFORM PAYMENT-MONTHLY.
-            PERFORM SHOW-OUTPUT.
+            PERFORM PROCESS-EMPLOYEES UNTIL MASTER-EOF.
+            PERFORM END-OF-JOB.
             STOP RUN.
          INITIALIZATION.
-            MOVE "Millard" TO EMP-FNAME.
-            MOVE "Fillmore" TO EMP-LNAME.
-            MOVE 19 TO EMP-HOURS.
-            MOVE 23.50 TO EMP-HOURLY-RATE.
+            ACCEPT WS-PAY-PERIOD-END FROM DATE YYYYMMDD.
+            PERFORM CHECK-FOR-RESTART.
+            IF RESTART-IN-PROGRESS
+               MOVE WS-RESTART-COUNTER TO REC-COUNTER
+               PERFORM RESTORE-RESTART-TOTALS
+            ELSE
+               MOVE ZERO TO REC-COUNTER
+            END-IF.
+            SORT DEPT-SORT-WORK-FILE
+                ON ASCENDING KEY SRW-DEPT SRW-ID
+                USING EMPLOYEE-MASTER-FILE
+                GIVING SORTED-MASTER-FILE.
+            OPEN INPUT SORTED-MASTER-FILE.
+            PERFORM OPEN-YTD-MASTER.
+            PERFORM LOAD-TAX-TABLE.
+            PERFORM LOAD-OT-SCHEDULE.
+            PERFORM READ-AUDIT-HISTORY.
+            IF RESTART-IN-PROGRESS
+               OPEN EXTEND PAYROLL-REGISTER-FILE
+               OPEN EXTEND EXCEPTION-REPORT-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+            ELSE
+               OPEN OUTPUT PAYROLL-REGISTER-FILE
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               WRITE EX-HEADING-LINE
+               PERFORM WRITE-REPORT-HEADINGS
+            END-IF.
+            IF RESTART-IN-PROGRESS
+               OPEN EXTEND CHECKPOINT-FILE
+            ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+            END-IF.
+            PERFORM READ-EMPLOYEE-MASTER.
+            IF RESTART-IN-PROGRESS
+               PERFORM SKIP-TO-RESTART-POINT
+            END-IF.
+         OPEN-YTD-MASTER.
+            OPEN I-O YTD-MASTER-FILE.
+            IF WS-YTD-FILE-STATUS = "35"
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+            END-IF.
+         RESTORE-RESTART-TOTALS.
+            MOVE WS-RESTART-ACCEPT-COUNT TO WS-ACCEPT-COUNT.
+            MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT.
+            MOVE WS-RESTART-TOTAL-PAY-WEEK TO WS-TOTAL-PAY-WEEK.
+            MOVE WS-RESTART-TOTAL-PAY-MONTH TO WS-TOTAL-PAY-MONTH.
+            MOVE WS-RESTART-PAGE-NUMBER TO WS-PAGE-NUMBER.
+            MOVE WS-RESTART-LINE-COUNT TO WS-LINE-COUNT.
+            MOVE WS-RESTART-PREV-DEPT TO WS-PREV-DEPT.
+            MOVE WS-RESTART-DEPT-TOTAL-PAY-WEEK
+                 TO WS-DEPT-TOTAL-PAY-WEEK.
+            MOVE WS-RESTART-DEPT-TOTAL-PAY-MO
+                 TO WS-DEPT-TOTAL-PAY-MONTH.
+            MOVE WS-RESTART-DEPT-TOTAL-EMPLR-TX
+                 TO WS-DEPT-TOTAL-EMPLR-TAX.
+            MOVE "N" TO WS-FIRST-EMP-SWITCH.
+         READ-AUDIT-HISTORY.
+            MOVE "N" TO WS-PRIOR-RUN-SWITCH.
+            OPEN INPUT AUDIT-HISTORY-FILE.
+            IF WS-AUD-FILE-STATUS = "00"
+               PERFORM UNTIL WS-AUD-FILE-STATUS NOT = "00"
+                  READ AUDIT-HISTORY-FILE
+                      AT END MOVE "10" TO WS-AUD-FILE-STATUS
+                      NOT AT END
+                          MOVE "Y" TO WS-PRIOR-RUN-SWITCH
+                          MOVE AH-EMP-COUNT TO WS-PRIOR-EMP-COUNT
+                          MOVE AH-TOTAL-PAY-WEEK
+                               TO WS-PRIOR-TOTAL-PAY-WEEK
+                          MOVE AH-TOTAL-PAY-MONTH
+                               TO WS-PRIOR-TOTAL-PAY-MONTH
+                  END-READ
+               END-PERFORM
+               CLOSE AUDIT-HISTORY-FILE
+            END-IF.
+         CHECK-FOR-RESTART.
+            MOVE "N" TO WS-RESTART-SWITCH.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHK-FILE-STATUS = "00"
+               PERFORM READ-CHECKPOINT-HISTORY
+                  UNTIL WS-CHK-FILE-STATUS NOT = "00"
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+         READ-CHECKPOINT-HISTORY.
+            READ CHECKPOINT-FILE
+                AT END MOVE "10" TO WS-CHK-FILE-STATUS
+                NOT AT END
+                    MOVE CHK-LAST-EMP-ID TO WS-RESTART-LAST-EMP-ID
+                    MOVE CHK-REC-COUNTER TO WS-RESTART-COUNTER
+                    MOVE CHK-ACCEPT-COUNT TO WS-RESTART-ACCEPT-COUNT
+                    MOVE CHK-REJECT-COUNT TO WS-RESTART-REJECT-COUNT
+                    MOVE CHK-TOTAL-PAY-WEEK
+                         TO WS-RESTART-TOTAL-PAY-WEEK
+                    MOVE CHK-TOTAL-PAY-MONTH
+                         TO WS-RESTART-TOTAL-PAY-MONTH
+                    MOVE CHK-PAGE-NUMBER TO WS-RESTART-PAGE-NUMBER
+                    MOVE CHK-PREV-DEPT TO WS-RESTART-PREV-DEPT
+                    MOVE CHK-DEPT-TOTAL-PAY-WEEK
+                         TO WS-RESTART-DEPT-TOTAL-PAY-WEEK
+                    MOVE CHK-DEPT-TOTAL-PAY-MONTH
+                         TO WS-RESTART-DEPT-TOTAL-PAY-MO
+                    MOVE CHK-DEPT-TOTAL-EMPLR-TAX
+                         TO WS-RESTART-DEPT-TOTAL-EMPLR-TX
+                    MOVE CHK-LINE-COUNT TO WS-RESTART-LINE-COUNT
+                    MOVE "Y" TO WS-RESTART-SWITCH
+            END-READ.
+         SKIP-TO-RESTART-POINT.
+            PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+               UNTIL WS-SKIP-SUB > WS-RESTART-COUNTER
+                     OR MASTER-EOF
+               IF WS-SKIP-SUB = WS-RESTART-COUNTER
+                  MOVE EMP-ID TO WS-RESTART-VALIDATE-ID
+               END-IF
+               PERFORM READ-EMPLOYEE-MASTER
+            END-PERFORM.
+            IF WS-RESTART-COUNTER > 0
+               AND WS-RESTART-VALIDATE-ID NOT = WS-RESTART-LAST-EMP-ID
+               DISPLAY "*** RESTART VALIDATION FAILED ***"
+               DISPLAY "CHECKPOINT LAST EMPLOYEE ID: "
+                  WS-RESTART-LAST-EMP-ID
+               DISPLAY "MASTER FILE EMPLOYEE AT THAT POSITION: "
+                  WS-RESTART-VALIDATE-ID
+               DISPLAY "EMPLOYEE MASTER HAS CHANGED SINCE THE "
+                  "CHECKPOINT WAS WRITTEN - RESTART ABORTED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF.
+         LOAD-TAX-TABLE.
+            MOVE ZERO TO WS-TAX-TABLE-COUNT.
+            OPEN INPUT TAX-TABLE-FILE.
+            IF WS-TAX-FILE-STATUS = "00"
+               PERFORM UNTIL WS-TAX-FILE-STATUS NOT = "00"
+                        OR WS-TAX-TABLE-COUNT = 50
+                  READ TAX-TABLE-FILE
+                      AT END MOVE "10" TO WS-TAX-FILE-STATUS
+                      NOT AT END
+                          ADD 1 TO WS-TAX-TABLE-COUNT
+                          MOVE TAX-TABLE-RECORD
+                               TO WS-TAX-ENTRY(WS-TAX-TABLE-COUNT)
+                  END-READ
+               END-PERFORM
+               CLOSE TAX-TABLE-FILE
+            END-IF.
+         LOAD-OT-SCHEDULE.
+            MOVE ZERO TO WS-OT-TABLE-COUNT.
+            OPEN INPUT OT-SCHEDULE-FILE.
+            IF WS-OT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-OT-FILE-STATUS NOT = "00"
+                        OR WS-OT-TABLE-COUNT = 9
+                  READ OT-SCHEDULE-FILE
+                      AT END MOVE "10" TO WS-OT-FILE-STATUS
+                      NOT AT END
+                          ADD 1 TO WS-OT-TABLE-COUNT
+                          MOVE OTS-UP-TO
+                               TO WS-OT-UP-TO(WS-OT-TABLE-COUNT)
+                          MOVE OTS-MULTIPLIER
+                               TO WS-OT-MULTIPLIER(WS-OT-TABLE-COUNT)
+                  END-READ
+               END-PERFORM
+               CLOSE OT-SCHEDULE-FILE
+            END-IF.
+         READ-EMPLOYEE-MASTER.
+            READ SORTED-MASTER-FILE
+                AT END MOVE "Y" TO WS-EOF-SWITCH
+                NOT AT END MOVE SRT-RECORD TO EMP-RECORD
+            END-READ.
+         PROCESS-EMPLOYEES.
+            ADD 1 TO REC-COUNTER.
+            PERFORM EDIT-EMPLOYEE-RECORD.
+            IF RECORD-REJECTED
+               ADD 1 TO WS-REJECT-COUNT
+            ELSE
+               PERFORM CHECK-DEPT-BREAK
+               PERFORM PAYMENT-WEEKLY
+               PERFORM COMPUTE-WITHHOLDING
+               IF RECORD-REJECTED
+                  ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                  ADD 1 TO WS-ACCEPT-COUNT
+                  PERFORM PAYMENT-MONTHLY
+                  PERFORM UPDATE-YTD-MASTER
+                  PERFORM SHOW-OUTPUT
+               END-IF
+            END-IF.
+            PERFORM WRITE-CHECKPOINT.
+            PERFORM READ-EMPLOYEE-MASTER.
+         CHECK-DEPT-BREAK.
+            IF NOT FIRST-EMPLOYEE AND EMP-DEPT NOT = WS-PREV-DEPT
+               PERFORM WRITE-DEPT-SUBTOTAL
+            END-IF.
+            IF FIRST-EMPLOYEE OR EMP-DEPT NOT = WS-PREV-DEPT
+               MOVE ZERO TO WS-DEPT-TOTAL-PAY-WEEK
+               MOVE ZERO TO WS-DEPT-TOTAL-PAY-MONTH
+               MOVE ZERO TO WS-DEPT-TOTAL-EMPLR-TAX
+               MOVE EMP-DEPT TO WS-PREV-DEPT
+               MOVE "N" TO WS-FIRST-EMP-SWITCH
+            END-IF.
+         WRITE-DEPT-SUBTOTAL.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+            END-IF.
+            MOVE WS-PREV-DEPT TO PR-DST-DEPT.
+            MOVE WS-DEPT-TOTAL-PAY-WEEK TO PR-DST-PAY-WEEK.
+            MOVE WS-DEPT-TOTAL-PAY-MONTH TO PR-DST-PAY-MONTH.
+            WRITE PR-DEPT-SUBTOTAL-LINE AFTER ADVANCING 1 LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            PERFORM WRITE-GL-EXTRACT-LINES.
+         WRITE-GL-EXTRACT-LINES.
+            MOVE WS-PREV-DEPT TO GL-COST-CENTER.
+            MOVE WS-GL-LABOR-ACCOUNT TO GL-ACCOUNT-NUMBER.
+            MOVE WS-DEPT-TOTAL-PAY-WEEK TO GL-DEBIT-AMOUNT.
+            MOVE ZERO TO GL-CREDIT-AMOUNT.
+            MOVE "PAYROLL EXPENSE" TO GL-DESCRIPTION.
+            MOVE WS-PAY-PERIOD-END TO GL-PERIOD-END-DATE.
+            WRITE GL-EXTRACT-RECORD.
+            MOVE WS-GL-TAX-ACCOUNT TO GL-ACCOUNT-NUMBER.
+            MOVE WS-DEPT-TOTAL-EMPLR-TAX TO GL-DEBIT-AMOUNT.
+            MOVE "EMPLOYER PAYROLL TAX EXPENSE" TO GL-DESCRIPTION.
+            WRITE GL-EXTRACT-RECORD.
+            COMPUTE WS-GL-CREDIT-TOTAL =
+               WS-DEPT-TOTAL-PAY-WEEK + WS-DEPT-TOTAL-EMPLR-TAX.
+            MOVE WS-GL-CLEARING-ACCOUNT TO GL-ACCOUNT-NUMBER.
+            MOVE ZERO TO GL-DEBIT-AMOUNT.
+            MOVE WS-GL-CREDIT-TOTAL TO GL-CREDIT-AMOUNT.
+            MOVE "ACCRUED PAYROLL LIABILITY" TO GL-DESCRIPTION.
+            WRITE GL-EXTRACT-RECORD.
+         UPDATE-YTD-MASTER.
+            MOVE "N" TO WS-YTD-FOUND-SWITCH.
+            MOVE EMP-ID TO YTD-ID.
+            READ YTD-MASTER-FILE
+                INVALID KEY MOVE "N" TO WS-YTD-FOUND-SWITCH
+                NOT INVALID KEY MOVE "Y" TO WS-YTD-FOUND-SWITCH
+            END-READ.
+            IF YTD-RECORD-FOUND
+               ADD EMP-PAY-WEEK TO YTD-PAY-YTD
+               REWRITE YTD-RECORD
+            ELSE
+               MOVE EMP-RECORD TO YTD-RECORD
+               MOVE EMP-ID TO YTD-ID
+               MOVE EMP-PAY-WEEK TO YTD-PAY-YTD
+               WRITE YTD-RECORD
+                   INVALID KEY DISPLAY "YTD WRITE FAILED FOR " EMP-ID
+               END-WRITE
+            END-IF.
+            MOVE YTD-PAY-YTD TO EMP-PAY-YTD.
+         WRITE-CHECKPOINT.
+            MOVE EMP-ID TO CHK-LAST-EMP-ID.
+            MOVE REC-COUNTER TO CHK-REC-COUNTER.
+            MOVE WS-ACCEPT-COUNT TO CHK-ACCEPT-COUNT.
+            MOVE WS-REJECT-COUNT TO CHK-REJECT-COUNT.
+            MOVE WS-TOTAL-PAY-WEEK TO CHK-TOTAL-PAY-WEEK.
+            MOVE WS-TOTAL-PAY-MONTH TO CHK-TOTAL-PAY-MONTH.
+            MOVE WS-PAGE-NUMBER TO CHK-PAGE-NUMBER.
+            MOVE WS-LINE-COUNT TO CHK-LINE-COUNT.
+            MOVE WS-PREV-DEPT TO CHK-PREV-DEPT.
+            MOVE WS-DEPT-TOTAL-PAY-WEEK TO CHK-DEPT-TOTAL-PAY-WEEK.
+            MOVE WS-DEPT-TOTAL-PAY-MONTH TO CHK-DEPT-TOTAL-PAY-MONTH.
+            MOVE WS-DEPT-TOTAL-EMPLR-TAX TO CHK-DEPT-TOTAL-EMPLR-TAX.
+            WRITE CHECKPOINT-RECORD.
+            IF FUNCTION MOD(REC-COUNTER WS-CHECKPOINT-INTERVAL) = 0
+               DISPLAY "CHECKPOINT STATUS: " REC-COUNTER
+                  " EMPLOYEES PROCESSED"
+            END-IF.
+         EDIT-EMPLOYEE-RECORD.
+            MOVE "N" TO WS-EDIT-SWITCH.
+            IF EMP-HOURS NOT NUMERIC OR EMP-HOURS > 168
+               MOVE "Y" TO WS-EDIT-SWITCH
+               MOVE "E01" TO EX-REASON-CODE
+               MOVE "HOURS INVALID OR EXCEED WEEKLY MAXIMUM OF 168"
+                    TO EX-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+            END-IF.
+            IF EMP-HOURLY-RATE NOT NUMERIC OR EMP-HOURLY-RATE = ZERO
+               MOVE "Y" TO WS-EDIT-SWITCH
+               MOVE "E02" TO EX-REASON-CODE
+               MOVE "HOURLY RATE INVALID OR ZERO"
+                    TO EX-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+            END-IF.
+            IF EMP-TERMINATED
+               MOVE "Y" TO WS-EDIT-SWITCH
+               MOVE "E03" TO EX-REASON-CODE
+               MOVE "EMPLOYEE STATUS IS TERMINATED"
+                    TO EX-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+            END-IF.
+         WRITE-EXCEPTION-LINE.
+            MOVE EMP-ID TO EX-EMP-ID.
+            MOVE EMP-NAME TO EX-EMP-NAME.
+            WRITE EX-DETAIL-LINE.
          PAYMENT-WEEKLY.
-            IF EMP-HOURS >= 40
-               MOVE .25 TO EMP-OT-RATE
-            ELSE IF EMP-HOURS >= 50
-               MOVE .50 TO EMP-OT-RATE
-            ELSE
-               MOVE ZERO TO EMP-OT-RATE.
-            COMPUTE EMP-PAY-WEEK =
-                  (EMP-HOURS * EMP-HOURLY-RATE) * (1 + EMP-OT-RATE).
+            IF WS-OT-TABLE-COUNT = 0
+               MOVE "Y" TO WS-EDIT-SWITCH
+               MOVE "E05" TO EX-REASON-CODE
+               MOVE "OVERTIME SCHEDULE TABLE NOT LOADED"
+                    TO EX-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+               MOVE ZERO TO EMP-PAY-WEEK EMP-OT-RATE
+            ELSE
+               MOVE ZERO TO WS-GROSS-ACCUM
+               MOVE ZERO TO WS-PRIOR-TIER-LIMIT
+               MOVE 1 TO WS-OT-HIGH-TIER
+               PERFORM VARYING WS-OT-SUB FROM 1 BY 1
+                  UNTIL WS-OT-SUB > WS-OT-TABLE-COUNT
+                  IF EMP-HOURS > WS-PRIOR-TIER-LIMIT
+                     COMPUTE WS-TIER-HOURS =
+                        FUNCTION MIN(EMP-HOURS WS-OT-UP-TO(WS-OT-SUB))
+                           - WS-PRIOR-TIER-LIMIT
+                     IF WS-TIER-HOURS > 0
+                        COMPUTE WS-GROSS-ACCUM = WS-GROSS-ACCUM +
+                           (WS-TIER-HOURS * EMP-HOURLY-RATE *
+                            WS-OT-MULTIPLIER(WS-OT-SUB))
+                        MOVE WS-OT-SUB TO WS-OT-HIGH-TIER
+                     END-IF
+                     MOVE WS-OT-UP-TO(WS-OT-SUB) TO WS-PRIOR-TIER-LIMIT
+                  END-IF
+               END-PERFORM
+               MOVE WS-GROSS-ACCUM TO EMP-PAY-WEEK
+               COMPUTE EMP-OT-RATE =
+                  WS-OT-MULTIPLIER(WS-OT-HIGH-TIER) - 1
+            END-IF.
+         COMPUTE-WITHHOLDING.
+            MOVE ZERO TO EMP-FED-TAX EMP-STATE-TAX EMP-FICA EMP-NET-PAY.
+            MOVE "N" TO WS-TAX-MATCH-SWITCH.
+            PERFORM VARYING WS-TAX-SUB FROM 1 BY 1
+                    UNTIL WS-TAX-SUB > WS-TAX-TABLE-COUNT
+               IF WS-TT-FILING-STATUS(WS-TAX-SUB) = EMP-FILING-STATUS
+                  AND EMP-PAY-WEEK <= WS-TT-BRACKET-UPPER(WS-TAX-SUB)
+                  COMPUTE EMP-FED-TAX ROUNDED =
+                     EMP-PAY-WEEK * WS-TT-FED-RATE(WS-TAX-SUB)
+                  COMPUTE EMP-STATE-TAX ROUNDED =
+                     EMP-PAY-WEEK * WS-TT-STATE-RATE(WS-TAX-SUB)
+                  COMPUTE EMP-FICA ROUNDED =
+                     EMP-PAY-WEEK * WS-TT-FICA-RATE(WS-TAX-SUB)
+                  MOVE "Y" TO WS-TAX-MATCH-SWITCH
+                  MOVE WS-TAX-TABLE-COUNT TO WS-TAX-SUB
+               END-IF
+            END-PERFORM.
+            IF TAX-BRACKET-FOUND
+               COMPUTE EMP-NET-PAY ROUNDED =
+                  EMP-PAY-WEEK - EMP-FED-TAX - EMP-STATE-TAX - EMP-FICA
+            ELSE
+               MOVE "Y" TO WS-EDIT-SWITCH
+               MOVE "E04" TO EX-REASON-CODE
+               MOVE "NO TAX BRACKET MATCHED FOR FILING STATUS/GROSS"
+                    TO EX-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+            END-IF.
          PAYMENT-MONTHLY.
             IF EMP-HOURS > 150
                MOVE .50 TO EMP-REWARD
@@ -42,10 +632,123 @@
             COMPUTE EMP-PAY-MONTH =
                   (EMP-PAY-WEEK * 4) * (1 + EMP-REWARD).
          SHOW-OUTPUT.
-            DISPLAY "Name: " EMP-NAME.
-            DISPLAY "Hours Worked Per Week: " EMP-HOURS.
-            DISPLAY "Hourly Rate: " EMP-HOURLY-RATE.
-            DISPLAY "Bonus-Rate: " EMP-OT-RATE.
-            DISPLAY "Gross Pay Per Week: " EMP-PAY-WEEK .
-            DISPLAY "Gross Pay Per Month: " EMP-PAY-MONTH .
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+            END-IF.
+            MOVE EMP-DEPT TO PR-DTL-DEPT.
+            MOVE EMP-NAME TO PR-DTL-NAME.
+            MOVE EMP-HOURS TO PR-DTL-HOURS.
+            MOVE EMP-HOURLY-RATE TO PR-DTL-RATE.
+            MOVE EMP-OT-RATE TO PR-DTL-OT-RATE.
+            MOVE EMP-PAY-WEEK TO PR-DTL-PAY-WEEK.
+            MOVE EMP-PAY-MONTH TO PR-DTL-PAY-MONTH.
+            MOVE EMP-PAY-YTD TO PR-DTL-PAY-YTD.
+            MOVE EMP-FED-TAX TO PR-DTL-FED-TAX.
+            MOVE EMP-STATE-TAX TO PR-DTL-STATE-TAX.
+            MOVE EMP-FICA TO PR-DTL-FICA.
+            MOVE EMP-NET-PAY TO PR-DTL-NET-PAY.
+            WRITE PR-DETAIL-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            ADD EMP-PAY-WEEK TO WS-TOTAL-PAY-WEEK.
+            ADD EMP-PAY-MONTH TO WS-TOTAL-PAY-MONTH.
+            ADD EMP-PAY-WEEK TO WS-DEPT-TOTAL-PAY-WEEK.
+            ADD EMP-PAY-MONTH TO WS-DEPT-TOTAL-PAY-MONTH.
+            ADD EMP-FICA TO WS-DEPT-TOTAL-EMPLR-TAX.
+         WRITE-REPORT-HEADINGS.
+            ADD 1 TO WS-PAGE-NUMBER.
+            MOVE WS-PAGE-NUMBER TO PR-H1-PAGE.
+            MOVE WS-PAY-PERIOD-END TO PR-H2-DATE.
+            IF WS-PAGE-NUMBER = 1
+               WRITE PR-HEADING-1
+            ELSE
+               WRITE PR-HEADING-1 AFTER ADVANCING PAGE
+            END-IF.
+            WRITE PR-HEADING-2 AFTER ADVANCING 1 LINE.
+            WRITE PR-COLUMN-HEADING AFTER ADVANCING 2 LINES.
+            MOVE ZERO TO WS-LINE-COUNT.
+         WRITE-GRAND-TOTAL.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADINGS
+            END-IF.
+            MOVE WS-TOTAL-PAY-WEEK TO PR-TOT-PAY-WEEK.
+            MOVE WS-TOTAL-PAY-MONTH TO PR-TOT-PAY-MONTH.
+            WRITE PR-TOTAL-LINE AFTER ADVANCING 2 LINES.
+         END-OF-JOB.
+            IF NOT FIRST-EMPLOYEE
+               PERFORM WRITE-DEPT-SUBTOTAL
+            END-IF.
+            PERFORM WRITE-GRAND-TOTAL.
+            CLOSE SORTED-MASTER-FILE.
+            CLOSE YTD-MASTER-FILE.
+            CLOSE PAYROLL-REGISTER-FILE.
+            CLOSE EXCEPTION-REPORT-FILE.
+            CLOSE CHECKPOINT-FILE.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+            CLOSE GL-EXTRACT-FILE.
+            PERFORM RECONCILE-RUN-TOTALS.
+            PERFORM WRITE-AUDIT-HISTORY.
+            DISPLAY "EMPLOYEES READ: " REC-COUNTER.
+            DISPLAY "EMPLOYEES PROCESSED: " WS-ACCEPT-COUNT.
+            DISPLAY "EMPLOYEES REJECTED: " WS-REJECT-COUNT.
             DISPLAY "Hi Chris - how's Loretta today?".
+         RECONCILE-RUN-TOTALS.
+            IF PRIOR-RUN-FOUND AND WS-PRIOR-TOTAL-PAY-WEEK > ZERO
+               COMPUTE WS-VARIANCE-AMOUNT =
+                  WS-TOTAL-PAY-WEEK - WS-PRIOR-TOTAL-PAY-WEEK
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                  (WS-VARIANCE-AMOUNT / WS-PRIOR-TOTAL-PAY-WEEK) * 100
+               IF FUNCTION ABS(WS-VARIANCE-PCT) >
+                     WS-VARIANCE-THRESHOLD-PCT
+                  DISPLAY "*** PAYROLL RECONCILIATION WARNING ***"
+                  DISPLAY "PRIOR RUN GROSS WEEK: "
+                     WS-PRIOR-TOTAL-PAY-WEEK
+                  DISPLAY "THIS RUN GROSS WEEK:  " WS-TOTAL-PAY-WEEK
+                  DISPLAY "VARIANCE PCT:         " WS-VARIANCE-PCT
+                  DISPLAY "REVIEW BEFORE RELEASING PAYROLL"
+               END-IF
+            END-IF.
+            IF PRIOR-RUN-FOUND AND WS-PRIOR-TOTAL-PAY-MONTH > ZERO
+               COMPUTE WS-MONTH-VARIANCE-AMOUNT =
+                  WS-TOTAL-PAY-MONTH - WS-PRIOR-TOTAL-PAY-MONTH
+               COMPUTE WS-MONTH-VARIANCE-PCT ROUNDED =
+                  (WS-MONTH-VARIANCE-AMOUNT / WS-PRIOR-TOTAL-PAY-MONTH)
+                     * 100
+               IF FUNCTION ABS(WS-MONTH-VARIANCE-PCT) >
+                     WS-VARIANCE-THRESHOLD-PCT
+                  DISPLAY "*** PAYROLL RECONCILIATION WARNING ***"
+                  DISPLAY "PRIOR RUN GROSS MONTH: "
+                     WS-PRIOR-TOTAL-PAY-MONTH
+                  DISPLAY "THIS RUN GROSS MONTH:  " WS-TOTAL-PAY-MONTH
+                  DISPLAY "VARIANCE PCT:          "
+                     WS-MONTH-VARIANCE-PCT
+                  DISPLAY "REVIEW BEFORE RELEASING PAYROLL"
+               END-IF
+            END-IF.
+            IF PRIOR-RUN-FOUND AND WS-PRIOR-EMP-COUNT > ZERO
+               COMPUTE WS-COUNT-VARIANCE-AMOUNT =
+                  REC-COUNTER - WS-PRIOR-EMP-COUNT
+               COMPUTE WS-COUNT-VARIANCE-PCT ROUNDED =
+                  (WS-COUNT-VARIANCE-AMOUNT / WS-PRIOR-EMP-COUNT) * 100
+               IF FUNCTION ABS(WS-COUNT-VARIANCE-PCT) >
+                     WS-VARIANCE-THRESHOLD-PCT
+                  DISPLAY "*** PAYROLL RECONCILIATION WARNING ***"
+                  DISPLAY "PRIOR RUN EMPLOYEE COUNT: "
+                     WS-PRIOR-EMP-COUNT
+                  DISPLAY "THIS RUN EMPLOYEE COUNT:  " REC-COUNTER
+                  DISPLAY "VARIANCE PCT:             "
+                     WS-COUNT-VARIANCE-PCT
+                  DISPLAY "REVIEW BEFORE RELEASING PAYROLL"
+               END-IF
+            END-IF.
+         WRITE-AUDIT-HISTORY.
+            OPEN EXTEND AUDIT-HISTORY-FILE.
+            IF WS-AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-HISTORY-FILE
+            END-IF.
+            MOVE WS-PAY-PERIOD-END TO AH-RUN-DATE.
+            MOVE REC-COUNTER TO AH-EMP-COUNT.
+            MOVE WS-TOTAL-PAY-WEEK TO AH-TOTAL-PAY-WEEK.
+            MOVE WS-TOTAL-PAY-MONTH TO AH-TOTAL-PAY-MONTH.
+            WRITE AUDIT-HISTORY-RECORD.
+            CLOSE AUDIT-HISTORY-FILE.

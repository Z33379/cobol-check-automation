@@ -0,0 +1,253 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. EMPMAINT.
+         AUTHOR. ASHIS KUMAR NAIK.
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS MST-ID
+                 FILE STATUS IS WS-EMP-FILE-STATUS.
+             SELECT MAINT-TRANS-FILE ASSIGN TO "MAINTTRN"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TRN-FILE-STATUS.
+             SELECT MAINT-LOG-FILE ASSIGN TO "MAINTLOG"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-LOG-FILE-STATUS.
+         DATA DIVISION.
+         FILE SECTION.
+         FD  EMPLOYEE-MASTER-FILE
+             LABEL RECORDS ARE STANDARD.
+             COPY EMPREC REPLACING LEADING ==EMP-== BY ==MST-==.
+         FD  MAINT-TRANS-FILE
+             LABEL RECORDS ARE STANDARD.
+             COPY EMPTRAN REPLACING LEADING ==ETR-== BY ==TRN-==.
+         FD  MAINT-LOG-FILE
+             LABEL RECORDS ARE STANDARD.
+         01  MAINT-LOG-RECORD.
+             05  ML-TRANS-DATE        PIC 9(8).
+             05  ML-TRANS-CODE        PIC X(1).
+             05  ML-EMP-ID            PIC X(6).
+             05  ML-STATUS-CODE       PIC X(2).
+             05  ML-BEFORE-IMAGE.
+                 10  MLB-NAME.
+                     15  MLB-FNAME        PIC X(15).
+                     15  MLB-LNAME        PIC X(15).
+                 10  MLB-DEPT             PIC X(4).
+                 10  MLB-STATUS           PIC X(1).
+                 10  MLB-HOURLY-RATE      PIC 9(3)V99.
+                 10  MLB-OT-RATE          PIC 9V99.
+                 10  MLB-REWARD           PIC V99.
+                 10  MLB-HOURS            PIC 9(3).
+                 10  MLB-FILING-STATUS    PIC X(1).
+             05  ML-AFTER-IMAGE.
+                 10  MLA-NAME.
+                     15  MLA-FNAME        PIC X(15).
+                     15  MLA-LNAME        PIC X(15).
+                 10  MLA-DEPT             PIC X(4).
+                 10  MLA-STATUS           PIC X(1).
+                 10  MLA-HOURLY-RATE      PIC 9(3)V99.
+                 10  MLA-OT-RATE          PIC 9V99.
+                 10  MLA-REWARD           PIC V99.
+                 10  MLA-HOURS            PIC 9(3).
+                 10  MLA-FILING-STATUS    PIC X(1).
+         WORKING-STORAGE SECTION.
+         77 REC-COUNTER PIC 9(4).
+         01 WS-EMP-FILE-STATUS PIC X(2).
+         01 WS-TRN-FILE-STATUS PIC X(2).
+         01 WS-LOG-FILE-STATUS PIC X(2).
+         01 WS-EOF-SWITCH PIC X(1) VALUE "N".
+            88 TRANS-EOF VALUE "Y".
+         01 WS-FOUND-SWITCH PIC X(1) VALUE "N".
+            88 EMPLOYEE-FOUND VALUE "Y".
+         01 WS-TRANS-DATE PIC 9(8).
+         01 WS-STATUS-CODE PIC X(2) VALUE "00".
+         01 WS-ADD-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-CHANGE-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-DELETE-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-INQUIRE-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-REJECT-COUNT PIC 9(4) VALUE ZERO.
+         COPY EMPTRAN.
+         PROCEDURE DIVISION.
+            PERFORM INITIALIZATION.
+            PERFORM PROCESS-TRANSACTIONS UNTIL TRANS-EOF.
+            PERFORM END-OF-JOB.
+            STOP RUN.
+         INITIALIZATION.
+            ACCEPT WS-TRANS-DATE FROM DATE YYYYMMDD.
+            MOVE ZERO TO REC-COUNTER.
+            OPEN INPUT MAINT-TRANS-FILE.
+            OPEN I-O EMPLOYEE-MASTER-FILE.
+            OPEN OUTPUT MAINT-LOG-FILE.
+            PERFORM READ-TRANSACTION.
+         READ-TRANSACTION.
+            READ MAINT-TRANS-FILE
+                AT END MOVE "Y" TO WS-EOF-SWITCH
+                NOT AT END MOVE TRN-RECORD TO ETR-RECORD
+            END-READ.
+         PROCESS-TRANSACTIONS.
+            ADD 1 TO REC-COUNTER.
+            MOVE "00" TO WS-STATUS-CODE.
+            INITIALIZE ML-BEFORE-IMAGE.
+            INITIALIZE ML-AFTER-IMAGE.
+            EVALUATE TRUE
+               WHEN ETR-ADD
+                  PERFORM ADD-EMPLOYEE
+               WHEN ETR-CHANGE
+                  PERFORM CHANGE-EMPLOYEE
+               WHEN ETR-DELETE
+                  PERFORM DELETE-EMPLOYEE
+               WHEN ETR-INQUIRE
+                  PERFORM INQUIRE-EMPLOYEE
+               WHEN OTHER
+                  MOVE "99" TO WS-STATUS-CODE
+                  ADD 1 TO WS-REJECT-COUNT
+                  DISPLAY "INVALID TRANSACTION CODE FOR " ETR-ID
+            END-EVALUATE.
+            PERFORM READ-TRANSACTION.
+         ADD-EMPLOYEE.
+            MOVE ETR-ID TO MST-ID.
+            READ EMPLOYEE-MASTER-FILE
+                INVALID KEY MOVE "N" TO WS-FOUND-SWITCH
+                NOT INVALID KEY MOVE "Y" TO WS-FOUND-SWITCH
+            END-READ.
+            IF EMPLOYEE-FOUND
+               MOVE "10" TO WS-STATUS-CODE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "ADD REJECTED, ALREADY ON FILE: " ETR-ID
+            ELSE
+               MOVE ETR-ID TO MST-ID
+               MOVE ETR-NAME TO MST-NAME
+               MOVE ETR-DEPT TO MST-DEPT
+               MOVE "A" TO MST-STATUS
+               MOVE ETR-HOURLY-RATE TO MST-HOURLY-RATE
+               MOVE ETR-OT-RATE TO MST-OT-RATE
+               MOVE ETR-REWARD TO MST-REWARD
+               MOVE ETR-HOURS TO MST-HOURS
+               MOVE ETR-FILING-STATUS TO MST-FILING-STATUS
+               MOVE ZERO TO MST-PAY-WEEK
+               MOVE ZERO TO MST-PAY-MONTH
+               MOVE ZERO TO MST-PAY-YTD
+               MOVE ZERO TO MST-FED-TAX
+               MOVE ZERO TO MST-STATE-TAX
+               MOVE ZERO TO MST-FICA
+               MOVE ZERO TO MST-NET-PAY
+               WRITE MST-RECORD
+                   INVALID KEY MOVE "90" TO WS-STATUS-CODE
+               END-WRITE
+               PERFORM CAPTURE-AFTER-IMAGE
+               IF WS-STATUS-CODE = "00"
+                  ADD 1 TO WS-ADD-COUNT
+               ELSE
+                  ADD 1 TO WS-REJECT-COUNT
+               END-IF
+            END-IF.
+            PERFORM LOG-TRANSACTION.
+         CHANGE-EMPLOYEE.
+            MOVE ETR-ID TO MST-ID.
+            READ EMPLOYEE-MASTER-FILE
+                INVALID KEY MOVE "N" TO WS-FOUND-SWITCH
+                NOT INVALID KEY MOVE "Y" TO WS-FOUND-SWITCH
+            END-READ.
+            IF NOT EMPLOYEE-FOUND
+               MOVE "20" TO WS-STATUS-CODE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "CHANGE REJECTED, NOT ON FILE: " ETR-ID
+            ELSE
+               PERFORM CAPTURE-BEFORE-IMAGE
+               MOVE ETR-NAME TO MST-NAME
+               MOVE ETR-DEPT TO MST-DEPT
+               MOVE ETR-HOURLY-RATE TO MST-HOURLY-RATE
+               MOVE ETR-OT-RATE TO MST-OT-RATE
+               MOVE ETR-REWARD TO MST-REWARD
+               MOVE ETR-HOURS TO MST-HOURS
+               MOVE ETR-FILING-STATUS TO MST-FILING-STATUS
+               REWRITE MST-RECORD
+                   INVALID KEY MOVE "90" TO WS-STATUS-CODE
+               END-REWRITE
+               PERFORM CAPTURE-AFTER-IMAGE
+               IF WS-STATUS-CODE = "00"
+                  ADD 1 TO WS-CHANGE-COUNT
+               ELSE
+                  ADD 1 TO WS-REJECT-COUNT
+               END-IF
+            END-IF.
+            PERFORM LOG-TRANSACTION.
+         DELETE-EMPLOYEE.
+            MOVE ETR-ID TO MST-ID.
+            READ EMPLOYEE-MASTER-FILE
+                INVALID KEY MOVE "N" TO WS-FOUND-SWITCH
+                NOT INVALID KEY MOVE "Y" TO WS-FOUND-SWITCH
+            END-READ.
+            IF NOT EMPLOYEE-FOUND
+               MOVE "20" TO WS-STATUS-CODE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "DELETE REJECTED, NOT ON FILE: " ETR-ID
+            ELSE
+               PERFORM CAPTURE-BEFORE-IMAGE
+               MOVE "T" TO MST-STATUS
+               REWRITE MST-RECORD
+                   INVALID KEY MOVE "90" TO WS-STATUS-CODE
+               END-REWRITE
+               PERFORM CAPTURE-AFTER-IMAGE
+               IF WS-STATUS-CODE = "00"
+                  ADD 1 TO WS-DELETE-COUNT
+               ELSE
+                  ADD 1 TO WS-REJECT-COUNT
+               END-IF
+            END-IF.
+            PERFORM LOG-TRANSACTION.
+         INQUIRE-EMPLOYEE.
+            MOVE ETR-ID TO MST-ID.
+            READ EMPLOYEE-MASTER-FILE
+                INVALID KEY MOVE "N" TO WS-FOUND-SWITCH
+                NOT INVALID KEY MOVE "Y" TO WS-FOUND-SWITCH
+            END-READ.
+            IF NOT EMPLOYEE-FOUND
+               MOVE "20" TO WS-STATUS-CODE
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY "INQUIRY - NOT ON FILE: " ETR-ID
+            ELSE
+               PERFORM CAPTURE-BEFORE-IMAGE
+               PERFORM CAPTURE-AFTER-IMAGE
+               ADD 1 TO WS-INQUIRE-COUNT
+               DISPLAY "INQUIRY: " MST-ID " " MST-NAME
+                  " DEPT " MST-DEPT " RATE " MST-HOURLY-RATE
+                  " STATUS " MST-STATUS
+            END-IF.
+            PERFORM LOG-TRANSACTION.
+         CAPTURE-BEFORE-IMAGE.
+            MOVE MST-NAME TO MLB-NAME.
+            MOVE MST-DEPT TO MLB-DEPT.
+            MOVE MST-STATUS TO MLB-STATUS.
+            MOVE MST-HOURLY-RATE TO MLB-HOURLY-RATE.
+            MOVE MST-OT-RATE TO MLB-OT-RATE.
+            MOVE MST-REWARD TO MLB-REWARD.
+            MOVE MST-HOURS TO MLB-HOURS.
+            MOVE MST-FILING-STATUS TO MLB-FILING-STATUS.
+         CAPTURE-AFTER-IMAGE.
+            MOVE MST-NAME TO MLA-NAME.
+            MOVE MST-DEPT TO MLA-DEPT.
+            MOVE MST-STATUS TO MLA-STATUS.
+            MOVE MST-HOURLY-RATE TO MLA-HOURLY-RATE.
+            MOVE MST-OT-RATE TO MLA-OT-RATE.
+            MOVE MST-REWARD TO MLA-REWARD.
+            MOVE MST-HOURS TO MLA-HOURS.
+            MOVE MST-FILING-STATUS TO MLA-FILING-STATUS.
+         LOG-TRANSACTION.
+            MOVE WS-TRANS-DATE TO ML-TRANS-DATE.
+            MOVE ETR-TRANS-CODE TO ML-TRANS-CODE.
+            MOVE ETR-ID TO ML-EMP-ID.
+            MOVE WS-STATUS-CODE TO ML-STATUS-CODE.
+            WRITE MAINT-LOG-RECORD.
+         END-OF-JOB.
+            CLOSE MAINT-TRANS-FILE.
+            CLOSE EMPLOYEE-MASTER-FILE.
+            CLOSE MAINT-LOG-FILE.
+            DISPLAY "TRANSACTIONS READ: " REC-COUNTER.
+            DISPLAY "ADDS: " WS-ADD-COUNT.
+            DISPLAY "CHANGES: " WS-CHANGE-COUNT.
+            DISPLAY "DELETES: " WS-DELETE-COUNT.
+            DISPLAY "INQUIRIES: " WS-INQUIRE-COUNT.
+            DISPLAY "REJECTED: " WS-REJECT-COUNT.
